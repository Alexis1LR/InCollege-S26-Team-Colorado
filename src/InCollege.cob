@@ -18,6 +18,27 @@
            SELECT ACCT-TMP  ASSIGN TO "Accounts.tmp"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ACCT-TMP-ST.
+           SELECT CONN-FILE ASSIGN TO "Connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-ST.
+           SELECT CONN-TMP  ASSIGN TO "Connections.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-TMP-ST.
+           SELECT JOBS-FILE ASSIGN TO "Jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-ST.
+           SELECT APP-FILE  ASSIGN TO "Applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-ST.
+           SELECT AUDIT-FILE ASSIGN TO "Audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-ST.
+           SELECT UNIV-FILE ASSIGN TO "Universities.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNIV-FL-ST.
+           SELECT EXPORT-FILE ASSIGN TO DYNAMIC WS-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  IN-FILE.
@@ -46,14 +67,53 @@
               10 ACCT-EDU-DEG    PIC X(30).
               10 ACCT-EDU-SCH    PIC X(40).
               10 ACCT-EDU-YEARS  PIC X(15).
-      *> Temp file uses the exact same record layout for easy copy
+           05 ACCT-SKILLS OCCURS 5 TIMES PIC X.
+           05 ACCT-STATUS        PIC X.
        FD  ACCT-TMP.
        01  ACCT-TMP-REC            PIC X(1500).
+      *> Connections.dat record layout: one row per connection request
+       FD  CONN-FILE.
+       01  CONN-REC.
+           05 CONN-SENDER        PIC X(20).
+           05 CONN-RECIP         PIC X(20).
+           05 CONN-STATUS        PIC X.
+      *> Temp file uses the exact same record layout for easy copy
+       FD  CONN-TMP.
+       01  CONN-TMP-REC             PIC X(41).
+      *> Jobs.dat record layout: one row per job posting
+       FD  JOBS-FILE.
+       01  JOB-REC.
+           05 JOB-COMPANY        PIC X(40).
+           05 JOB-TITLE          PIC X(40).
+           05 JOB-LOCATION       PIC X(30).
+           05 JOB-DESC           PIC X(100).
+           05 JOB-POSTED-DATE    PIC X(10).
+      *> Applications.dat record layout: one row per submitted application
+       FD  APP-FILE.
+       01  APP-REC.
+           05 APP-USER           PIC X(20).
+           05 APP-COMPANY        PIC X(40).
+           05 APP-TITLE          PIC X(40).
+           05 APP-DATE           PIC X(10).
+      *> Audit.log record layout: one timestamped security event per line
+       FD  AUDIT-FILE.
+       01  AUDIT-REC             PIC X(200).
+      *> Universities.dat record layout: one approved school name per line
+       FD  UNIV-FILE.
+       01  UNIV-REC              PIC X(40).
+      *> per-user "Export My Profile" output file (resume-style layout)
+       FD  EXPORT-FILE.
+       01  EXPORT-REC            PIC X(200).
        WORKING-STORAGE SECTION.
        01  WS-IN-ST            PIC XX VALUE "00".
        01  WS-OUT-ST           PIC XX VALUE "00".
        01  WS-ACCT-ST          PIC XX VALUE "00".
        01  WS-ACCT-TMP-ST      PIC XX VALUE "00".
+       01  WS-TMP-COUNT        PIC 9(5) VALUE 0.
+       01  WS-DAT-COUNT        PIC 9(5) VALUE 0.
+       01  WS-BACKUP-CMD       PIC X(60) VALUE SPACES.
+       01  WS-CONN-ST          PIC XX VALUE "00".
+       01  WS-CONN-TMP-ST      PIC XX VALUE "00".
        01  WS-EOF              PIC X  VALUE "N".
        01  WS-RUN              PIC X  VALUE "Y".
        01  WS-LOG              PIC X  VALUE "N".
@@ -74,12 +134,6 @@
       *> Pushback buffer
        01  WS-PUSH-FLAG        PIC X VALUE "N".
        01  WS-PUSH-REC         PIC X(200) VALUE SPACES.
-      *> Track which WS-A index is logged in
-       01  WS-CURRENT-IDX      PIC 9 VALUE 0.
-       01  WS-ACCTS.
-           05 WS-A OCCURS 5 TIMES.
-              10 WS-USER       PIC X(20) VALUE SPACES.
-              10 WS-PASS       PIC X(12) VALUE SPACES.
       *> In-memory profile for the current user
        01  WS-PROFILE.
            05 WS-FNAME          PIC X(20)  VALUE SPACES.
@@ -99,6 +153,7 @@
               10 WS-EDU-DEGREE  PIC X(30) VALUE SPACES.
               10 WS-EDU-SCHOOL  PIC X(40) VALUE SPACES.
               10 WS-EDU-YEARS   PIC X(15) VALUE SPACES.
+           05 WS-SKILLS OCCURS 5 TIMES PIC X VALUE "N".
        01  WS-YEAR-TXT          PIC X(20) VALUE SPACES.
        01  WS-YEAR-NUM          PIC 9(4)  VALUE 0.
        01  WS-VALID             PIC X VALUE "N".
@@ -108,6 +163,55 @@
        01  WS-SEARCH-NAME       PIC X(41) VALUE SPACES.
        01  WS-FOUND-USER        PIC X VALUE "N".
        01  WS-FULL-NAME         PIC X(41) VALUE SPACES.
+      *> Connection request variables
+       01  WS-FOUND-ACCT-USER   PIC X(20) VALUE SPACES.
+       01  WS-MATCH-COUNT       PIC 9(5) VALUE 0.
+       01  WS-CONN-EXISTS       PIC X     VALUE "N".
+       01  WS-PENDING-COUNT     PIC 9(4)  VALUE 0.
+       01  WS-CONN-COUNT        PIC 9(4)  VALUE 0.
+       01  WS-CONN-OTHER        PIC X(20) VALUE SPACES.
+       01  WS-RESPOND-USER      PIC X(20) VALUE SPACES.
+       01  WS-RESPOND-FOUND     PIC X     VALUE "N".
+       01  WS-CHOICE2           PIC XX    VALUE SPACES.
+      *> Security audit log variables
+       01  WS-AUDIT-ST          PIC XX VALUE "00".
+       01  WS-AUDIT-EVENT       PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-TS          PIC X(19) VALUE SPACES.
+      *> University reference-file validation variables
+       01  WS-UNIV-FL-ST        PIC XX VALUE "00".
+       01  WS-UNIV-INPUT        PIC X(40) VALUE SPACES.
+       01  WS-UNIV-SUGGEST      PIC X(40) VALUE SPACES.
+       01  WS-UNIV-MATCH-KIND   PIC X     VALUE "N".
+      *> NORMALIZE-UNIV-TEXT working fields: case/punctuation folding
+      *> so university matching isn't thrown off by case or hyphens
+       01  WS-NORM-IN           PIC X(100) VALUE SPACES.
+       01  WS-NORM-OUT          PIC X(100) VALUE SPACES.
+       01  WS-UNIV-REC-NORM     PIC X(100) VALUE SPACES.
+       01  WS-UNIV-INPUT-NORM   PIC X(100) VALUE SPACES.
+      *> Export My Profile variables
+       01  WS-EXPORT-ST         PIC XX VALUE "00".
+       01  WS-EXPORT-FILENAME   PIC X(40) VALUE SPACES.
+       01  WS-EXPORT-ERR        PIC X  VALUE "N".
+      *> Job board variables
+       01  WS-JOBS-ST           PIC XX VALUE "00".
+       01  WS-APP-ST            PIC XX VALUE "00".
+       01  WS-JOB-KEYWORD       PIC X(40) VALUE SPACES.
+       01  WS-JOB-MATCH-COUNT   PIC 9(4) VALUE 0.
+       01  WS-JOB-APPLY-COMPANY PIC X(40) VALUE SPACES.
+       01  WS-JOB-APPLY-TITLE   PIC X(40) VALUE SPACES.
+       01  WS-JOB-FOUND-FLAG    PIC X VALUE "N".
+       01  WS-TODAY             PIC X(10) VALUE SPACES.
+      *> Generic substring-match helper (STR-CONTAINS)
+       01  WS-HAYSTACK          PIC X(100) VALUE SPACES.
+       01  WS-NEEDLE            PIC X(100) VALUE SPACES.
+       01  WS-CONTAINS-RESULT   PIC X VALUE "N".
+       01  WS-HS-LEN            PIC 999 VALUE 0.
+       01  WS-ND-LEN            PIC 999 VALUE 0.
+       01  WS-SUB-POS           PIC 999 VALUE 0.
+      *> Skill-learning variables
+       01  WS-SKILL-IDX          PIC 9 VALUE 0.
+       01  WS-SKILL-NAME         PIC X(40) VALUE SPACES.
+       01  WS-SKILL-COUNT        PIC 9 VALUE 0.
        PROCEDURE DIVISION.
        MAIN.
            PERFORM STARTUP
@@ -120,6 +224,7 @@
        STARTUP.
            OPEN INPUT IN-FILE
            OPEN OUTPUT OUT-FILE
+           PERFORM STARTUP-RECOVER-TMP
            PERFORM LOAD-ACCTS
            PERFORM READIN
            IF WS-EOF = "Y"
@@ -134,6 +239,84 @@
            CLOSE IN-FILE
            CLOSE OUT-FILE.
       *> ---------------------------------------------------------------
+      *> STARTUP-RECOVER-TMP: detects a leftover Accounts.tmp from a
+      *> save that was interrupted mid-write. If the tmp file has at
+      *> least as many records as the current Accounts.dat, it looks
+      *> complete, so it is promoted in place of Accounts.dat (after a
+      *> backup). Otherwise it is discarded and Accounts.dat is kept.
+      *> ---------------------------------------------------------------
+       STARTUP-RECOVER-TMP.
+           MOVE 0 TO WS-TMP-COUNT
+           OPEN INPUT ACCT-TMP
+           IF WS-ACCT-TMP-ST = "35"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-ACCT-TMP-ST NOT = "00"
+               READ ACCT-TMP
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-TMP-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCT-TMP
+           MOVE 0 TO WS-DAT-COUNT
+           OPEN INPUT ACCT-FILE
+           IF WS-ACCT-ST NOT = "35"
+               PERFORM UNTIL WS-ACCT-ST NOT = "00"
+                   READ ACCT-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO WS-DAT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCT-FILE
+           END-IF
+           IF WS-TMP-COUNT > 0 AND WS-TMP-COUNT >= WS-DAT-COUNT
+               PERFORM BACKUP-ACCOUNTS
+               CALL "SYSTEM" USING "mv Accounts.tmp Accounts.dat"
+               IF RETURN-CODE NOT = 0
+                   MOVE
+             "WARNING: recovery failed to finalize Accounts.dat."
+                     TO WS-TEXT
+                   PERFORM PRT
+               ELSE
+                   MOVE
+             "Recovered an interrupted profile save from Accounts.tmp."
+                     TO WS-TEXT
+                   PERFORM PRT
+               END-IF
+           ELSE
+               CALL "SYSTEM" USING "rm -f Accounts.tmp"
+               IF WS-TMP-COUNT > 0
+                   MOVE
+             "Discarded an incomplete Accounts.tmp from an interrupted save."
+                     TO WS-TEXT
+                   PERFORM PRT
+               END-IF
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> BACKUP-ACCOUNTS: keeps a dated copy of Accounts.dat before it
+      *> gets overwritten, so a bad save is recoverable
+      *> ---------------------------------------------------------------
+       BACKUP-ACCOUNTS.
+           PERFORM GET-TODAY-DATE
+           MOVE SPACES TO WS-BACKUP-CMD
+           STRING
+               "cp Accounts.dat Accounts.dat.bak."
+                   DELIMITED BY SIZE
+               WS-TODAY DELIMITED BY SIZE
+               INTO WS-BACKUP-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-BACKUP-CMD
+           IF RETURN-CODE NOT = 0
+               MOVE
+             "WARNING: failed to back up Accounts.dat before save."
+                 TO WS-TEXT
+               PERFORM PRT
+           END-IF.
+      *> ---------------------------------------------------------------
       *> PRT: display and write to output file
       *> ---------------------------------------------------------------
        PRT.
@@ -162,27 +345,16 @@
            DISPLAY FUNCTION TRIM(IN-REC TRAILING)
            WRITE OUT-REC.
       *> ---------------------------------------------------------------
-      *> LOAD-ACCTS: loads up to 5 accounts into memory (user/pass)
+      *> LOAD-ACCTS: ensures Accounts.dat exists (created empty if absent)
       *> ---------------------------------------------------------------
        LOAD-ACCTS.
-           MOVE 0 TO WS-COUNT
            OPEN INPUT ACCT-FILE
            IF WS-ACCT-ST = "35"
                OPEN OUTPUT ACCT-FILE
                CLOSE ACCT-FILE
-               OPEN INPUT ACCT-FILE
-           END-IF
-           PERFORM UNTIL WS-COUNT >= 5
-               READ ACCT-FILE
-                   AT END
-                       EXIT PERFORM
-                   NOT AT END
-                       ADD 1 TO WS-COUNT
-                       MOVE ACCT-USER TO WS-USER(WS-COUNT)
-                       MOVE ACCT-PASS TO WS-PASS(WS-COUNT)
-               END-READ
-           END-PERFORM
-           CLOSE ACCT-FILE.
+           ELSE
+               CLOSE ACCT-FILE
+           END-IF.
       *> ---------------------------------------------------------------
       *> SAVE-ACCT: appends a new account record with blank profile
       *> ---------------------------------------------------------------
@@ -190,6 +362,7 @@
            OPEN EXTEND ACCT-FILE
            MOVE WS-UIN TO ACCT-USER
            MOVE WS-PIN TO ACCT-PASS
+           MOVE "A"    TO ACCT-STATUS
            MOVE SPACES TO ACCT-FNAME ACCT-LNAME ACCT-UNIV
                         ACCT-MAJOR ACCT-ABOUT
            MOVE 0      TO ACCT-GRAD-YEAR
@@ -201,6 +374,9 @@
                MOVE SPACES TO ACCT-EDU-DEG(J) ACCT-EDU-SCH(J)
                               ACCT-EDU-YEARS(J)
            END-PERFORM
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+               MOVE "N" TO ACCT-SKILLS(J)
+           END-PERFORM
            WRITE ACCT-REC
            CLOSE ACCT-FILE.
       *> ---------------------------------------------------------------
@@ -233,15 +409,9 @@
                END-IF
            END-IF.
       *> ---------------------------------------------------------------
-      *> CREATE-FLOW: create up to 5 accounts, unique username, valid pass
+      *> CREATE-FLOW: create an account with a unique username, valid pass
       *> ---------------------------------------------------------------
        CREATE-FLOW.
-           IF WS-COUNT >= 5
-               MOVE "All permitted accounts have been created, please come back later"
-                 TO WS-TEXT
-               PERFORM PRT
-               EXIT PARAGRAPH
-           END-IF
            MOVE "N" TO WS-OK
            PERFORM UNTIL WS-OK = "Y"
                MOVE "Please enter your username:" TO WS-TEXT
@@ -253,11 +423,19 @@
                END-IF
                PERFORM ECHOIN
                MOVE IN-REC(1:20) TO WS-UIN
-               PERFORM CHECK-USER
+               PERFORM CHECK-USERNAME-CHARS
                IF WS-OK = "N"
-                   MOVE "Username already exists, please try again."
+                   MOVE
+             "Username may only contain letters, digits, '_' and '-'."
                      TO WS-TEXT
                    PERFORM PRT
+               ELSE
+                   PERFORM CHECK-USER
+                   IF WS-OK = "N"
+                       MOVE "Username already exists, please try again."
+                         TO WS-TEXT
+                       PERFORM PRT
+                   END-IF
                END-IF
            END-PERFORM
            MOVE "N" TO WS-OK
@@ -278,23 +456,50 @@
                    PERFORM PRT
                END-IF
            END-PERFORM
-           ADD 1 TO WS-COUNT
-           MOVE WS-UIN TO WS-USER(WS-COUNT)
-           MOVE WS-PIN TO WS-PASS(WS-COUNT)
            PERFORM SAVE-ACCT
+           MOVE "ACCOUNT_CREATED" TO WS-AUDIT-EVENT
+           PERFORM WRITE-AUDIT-LOG
            MOVE "Account created successfully." TO WS-TEXT
            PERFORM PRT.
       *> ---------------------------------------------------------------
-      *> CHECK-USER: WS-OK = N if username already exists
+      *> CHECK-USERNAME-CHARS: WS-OK = N if WS-UIN has any character
+      *> other than a letter, digit, underscore or hyphen. Usernames
+      *> are used to build per-user file names (see EXPORT-PROFILE), so
+      *> path separators and other metacharacters must be rejected here.
       *> ---------------------------------------------------------------
-       CHECK-USER.
+       CHECK-USERNAME-CHARS.
            MOVE "Y" TO WS-OK
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
-               IF WS-UIN = WS-USER(I)
-                   MOVE "N" TO WS-OK
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 20
+               MOVE WS-UIN(K:1) TO WS-CH
+               IF WS-CH NOT = SPACE
+                   IF NOT ( (WS-CH >= "A" AND WS-CH <= "Z")
+                        OR (WS-CH >= "a" AND WS-CH <= "z")
+                        OR (WS-CH >= "0" AND WS-CH <= "9")
+                        OR WS-CH = "_" OR WS-CH = "-" )
+                       MOVE "N" TO WS-OK
+                   END-IF
                END-IF
            END-PERFORM.
       *> ---------------------------------------------------------------
+      *> CHECK-USER: WS-OK = N if username already exists
+      *> ---------------------------------------------------------------
+       CHECK-USER.
+           MOVE "Y" TO WS-OK
+           OPEN INPUT ACCT-FILE
+           IF WS-ACCT-ST NOT = "35"
+               PERFORM UNTIL WS-ACCT-ST NOT = "00"
+                   READ ACCT-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ACCT-USER = WS-UIN
+                               MOVE "N" TO WS-OK
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCT-FILE
+           END-IF.
+      *> ---------------------------------------------------------------
       *> CHECK-PASS: WS-OK = Y if 8-12 chars, 1 uppercase, 1 digit, 1 special
       *> ---------------------------------------------------------------
        CHECK-PASS.
@@ -356,30 +561,43 @@
                MOVE IN-REC(1:12) TO WS-PIN
                PERFORM CHECK-CRED
                IF WS-OK = "Y"
+                   MOVE "LOGIN_SUCCESS" TO WS-AUDIT-EVENT
+                   PERFORM WRITE-AUDIT-LOG
                    MOVE "Y" TO WS-LOG
                    MOVE "You have successfully logged in." TO WS-TEXT
                    PERFORM PRT
                    PERFORM POST-MENU
                ELSE
+                   MOVE "LOGIN_FAIL" TO WS-AUDIT-EVENT
+                   PERFORM WRITE-AUDIT-LOG
                    MOVE "Incorrect username/password, please try again"
                      TO WS-TEXT
                    PERFORM PRT
                END-IF
            END-PERFORM.
       *> ---------------------------------------------------------------
-      *> CHECK-CRED: validates username/pass and sets current user index
+      *> CHECK-CRED: validates username/password by scanning Accounts.dat
       *> ---------------------------------------------------------------
        CHECK-CRED.
            MOVE "N" TO WS-OK
-           MOVE 0   TO WS-CURRENT-IDX
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
-               IF WS-UIN = WS-USER(I)
-                   IF WS-PIN = WS-PASS(I)
-                       MOVE "Y" TO WS-OK
-                       MOVE I   TO WS-CURRENT-IDX
-                   END-IF
-               END-IF
-           END-PERFORM.
+           OPEN INPUT ACCT-FILE
+           IF WS-ACCT-ST NOT = "35"
+               PERFORM UNTIL WS-ACCT-ST NOT = "00"
+                   READ ACCT-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF ACCT-USER = WS-UIN
+                               IF ACCT-PASS = WS-PIN
+                               AND ACCT-STATUS NOT = "D"
+                                   MOVE "Y" TO WS-OK
+                               END-IF
+                               EXIT PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCT-FILE
+           END-IF.
       *> ---------------------------------------------------------------
       *> POST-MENU
       *> ---------------------------------------------------------------
@@ -403,6 +621,20 @@
                PERFORM PRT
                MOVE "5. Learn a New Skill" TO WS-TEXT
                PERFORM PRT
+               MOVE "6. View Pending Connection Requests" TO WS-TEXT
+               PERFORM PRT
+               MOVE "7. Respond to a Connection Request" TO WS-TEXT
+               PERFORM PRT
+               MOVE "8. Change My Password" TO WS-TEXT
+               PERFORM PRT
+               MOVE "9. Log Out" TO WS-TEXT
+               PERFORM PRT
+               MOVE "10. View My Connections" TO WS-TEXT
+               PERFORM PRT
+               MOVE "11. Deactivate My Account" TO WS-TEXT
+               PERFORM PRT
+               MOVE "12. Export My Profile" TO WS-TEXT
+               PERFORM PRT
                MOVE "Enter your choice:" TO WS-TEXT
                PERFORM PRT
                PERFORM READIN
@@ -412,37 +644,59 @@
                END-IF
                PERFORM ECHOIN
                MOVE IN-REC(1:1) TO WS-CHOICE
-               EVALUATE WS-CHOICE
-                   WHEN '1' PERFORM PROFILE-CREATE-EDIT
-                   WHEN '2' PERFORM PROFILE-VIEW
-                   WHEN '3'
-                       MOVE "Job search/internship is under construction."
-                         TO WS-TEXT
-                       PERFORM PRT
-                   WHEN '4' PERFORM USER-SEARCH
-                   WHEN '5' PERFORM SKILL-MENU
+               MOVE IN-REC(1:2) TO WS-CHOICE2
+               EVALUATE WS-CHOICE2
+                   WHEN "10"
+                       PERFORM VIEW-MY-CONNECTIONS
+                   WHEN "11"
+                       PERFORM DEACTIVATE-ACCOUNT
+                       IF WS-UIN = SPACES
+                           EXIT PARAGRAPH
+                       END-IF
+                   WHEN "12"
+                       PERFORM EXPORT-PROFILE
                    WHEN OTHER
-                       MOVE "Invalid choice, please try again." TO WS-TEXT
-                       PERFORM PRT
+                       EVALUATE WS-CHOICE
+                           WHEN '1' PERFORM PROFILE-CREATE-EDIT
+                           WHEN '2' PERFORM PROFILE-VIEW
+                           WHEN '3' PERFORM JOB-MENU
+                           WHEN '4' PERFORM USER-SEARCH
+                           WHEN '5' PERFORM SKILL-MENU
+                           WHEN '6' PERFORM VIEW-PENDING-REQUESTS
+                           WHEN '7' PERFORM RESPOND-TO-REQUEST
+                           WHEN '8' PERFORM CHANGE-PASSWORD
+                           WHEN '9'
+                               MOVE "You have been logged out." TO WS-TEXT
+                               PERFORM PRT
+                               MOVE SPACES TO WS-UIN
+                               EXIT PARAGRAPH
+                           WHEN OTHER
+                               MOVE "Invalid choice, please try again."
+                                 TO WS-TEXT
+                               PERFORM PRT
+                       END-EVALUATE
                END-EVALUATE
            END-PERFORM.
       *> ---------------------------------------------------------------
       *> SKILL-MENU
       *> ---------------------------------------------------------------
        SKILL-MENU.
+           PERFORM PROFILE-LOAD-FOR-USER
            MOVE "Learn a New Skill:" TO WS-TEXT
            PERFORM PRT
-           MOVE "1. Skill 1" TO WS-TEXT
+           MOVE "1. Resume Writing Basics" TO WS-TEXT
+           PERFORM PRT
+           MOVE "2. Interview Preparation" TO WS-TEXT
            PERFORM PRT
-           MOVE "2. Skill 2" TO WS-TEXT
+           MOVE "3. Networking Fundamentals" TO WS-TEXT
            PERFORM PRT
-           MOVE "3. Skill 3" TO WS-TEXT
+           MOVE "4. Time Management for Students" TO WS-TEXT
            PERFORM PRT
-           MOVE "4. Skill 4" TO WS-TEXT
+           MOVE "5. Personal Branding on InCollege" TO WS-TEXT
            PERFORM PRT
-           MOVE "5. Skill 5" TO WS-TEXT
+           MOVE "6. View My Completed Skills" TO WS-TEXT
            PERFORM PRT
-           MOVE "6. Go Back" TO WS-TEXT
+           MOVE "7. Go Back" TO WS-TEXT
            PERFORM PRT
            MOVE "Enter your choice:" TO WS-TEXT
            PERFORM PRT
@@ -453,7 +707,96 @@
            PERFORM ECHOIN
            MOVE IN-REC(1:1) TO WS-CHOICE
            IF WS-CHOICE >= '1' AND WS-CHOICE <= '5'
-               MOVE "This skill is under construction." TO WS-TEXT
+               MOVE WS-CHOICE TO WS-SKILL-IDX
+               PERFORM SHOW-SKILL-LESSON
+           ELSE
+               IF WS-CHOICE = '6'
+                   PERFORM DISPLAY-COMPLETED-SKILLS
+               ELSE
+                   IF WS-CHOICE NOT = '7'
+                       MOVE "Invalid choice, please try again." TO WS-TEXT
+                       PERFORM PRT
+                   END-IF
+               END-IF
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> SHOW-SKILL-LESSON: displays lesson text for WS-SKILL-IDX and
+      *> offers to mark it complete on the logged-in user's profile
+      *> ---------------------------------------------------------------
+       SHOW-SKILL-LESSON.
+           PERFORM SKILL-NAME-FOR-IDX
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "--- " DELIMITED BY SIZE
+               WS-SKILL-NAME DELIMITED BY "  "
+               " ---" DELIMITED BY SIZE
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT
+           EVALUATE WS-SKILL-IDX
+               WHEN 1
+                   MOVE "Keep your resume to one page as a student."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "List education first, then experience, newest first."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "Use action verbs and quantify results where you can."
+                     TO WS-TEXT
+                   PERFORM PRT
+               WHEN 2
+                   MOVE "Research the company and the role before you apply."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "Practice the STAR method: Situation, Task, Action, Result."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "Prepare two or three questions to ask the interviewer."
+                     TO WS-TEXT
+                   PERFORM PRT
+               WHEN 3
+                   MOVE "Reach out to classmates, alumni, and professors early."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "A short, specific message gets more replies than a generic one."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "Follow up and stay in touch, even after you get help."
+                     TO WS-TEXT
+                   PERFORM PRT
+               WHEN 4
+                   MOVE "Block out study and work time on a weekly calendar."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "Break large assignments into smaller daily tasks."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "Protect time for sleep, meals, and breaks."
+                     TO WS-TEXT
+                   PERFORM PRT
+               WHEN 5
+                   MOVE "Keep your profile photo, headline, and About Me current."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "Highlight real projects and outcomes, not just duties."
+                     TO WS-TEXT
+                   PERFORM PRT
+                   MOVE "Connect with people you actually know or have worked with."
+                     TO WS-TEXT
+                   PERFORM PRT
+           END-EVALUATE
+           MOVE "Mark this skill as complete? (Y/N):" TO WS-TEXT
+           PERFORM PRT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:1) TO WS-CHOICE
+           IF WS-CHOICE = "Y" OR WS-CHOICE = "y"
+               MOVE "Y" TO WS-SKILLS(WS-SKILL-IDX)
+               PERFORM PROFILE-SAVE
+               MOVE "Skill marked as complete." TO WS-TEXT
                PERFORM PRT
            END-IF.
       *> ===============================================================
@@ -499,21 +842,7 @@
                END-IF
            END-PERFORM
       *> Required field: University/College Attended
-           MOVE "N" TO WS-VALID
-           PERFORM UNTIL WS-VALID = "Y"
-               MOVE "Enter University/College Attended:" TO WS-TEXT
-               PERFORM PRT
-               PERFORM READIN
-               IF WS-EOF = "Y" EXIT PARAGRAPH END-IF
-               PERFORM ECHOIN
-               IF IN-REC = SPACES
-                   MOVE "This field is required." TO WS-TEXT
-                   PERFORM PRT
-               ELSE
-                   MOVE IN-REC(1:40) TO WS-UNIV
-                   MOVE "Y" TO WS-VALID
-               END-IF
-           END-PERFORM
+           PERFORM PROMPT-UNIVERSITY
       *> Required field: Major
            MOVE "N" TO WS-VALID
            PERFORM UNTIL WS-VALID = "Y"
@@ -579,6 +908,141 @@
                END-IF
            END-PERFORM.
       *> ---------------------------------------------------------------
+      *> SEED-UNIVS-IF-EMPTY: seeds Universities.dat with a starter list
+      *> of approved school names the first time it's needed
+      *> ---------------------------------------------------------------
+       SEED-UNIVS-IF-EMPTY.
+           OPEN INPUT UNIV-FILE
+           IF WS-UNIV-FL-ST = "35"
+               OPEN OUTPUT UNIV-FILE
+               MOVE "University of Texas at Austin" TO UNIV-REC
+               WRITE UNIV-REC
+               MOVE "Texas A&M University" TO UNIV-REC
+               WRITE UNIV-REC
+               MOVE "Texas Tech University" TO UNIV-REC
+               WRITE UNIV-REC
+               MOVE "University of Houston" TO UNIV-REC
+               WRITE UNIV-REC
+               MOVE "Rice University" TO UNIV-REC
+               WRITE UNIV-REC
+               MOVE "Stanford University" TO UNIV-REC
+               WRITE UNIV-REC
+               MOVE "Massachusetts Institute of Technology" TO UNIV-REC
+               WRITE UNIV-REC
+               MOVE "University of California, Berkeley" TO UNIV-REC
+               WRITE UNIV-REC
+               CLOSE UNIV-FILE
+           ELSE
+               CLOSE UNIV-FILE
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> MATCH-UNIVERSITY: sets WS-UNIV-MATCH-KIND to "E" (exact match
+      *> found in Universities.dat), "C" (no exact match, but a
+      *> substring match was found and saved in WS-UNIV-SUGGEST), or
+      *> "N" (no match at all) for WS-UNIV-INPUT.
+      *> ---------------------------------------------------------------
+       MATCH-UNIVERSITY.
+           MOVE "N" TO WS-UNIV-MATCH-KIND
+           MOVE WS-UNIV-INPUT TO WS-NORM-IN
+           PERFORM NORMALIZE-UNIV-TEXT
+           MOVE WS-NORM-OUT TO WS-UNIV-INPUT-NORM
+           OPEN INPUT UNIV-FILE
+           IF WS-UNIV-FL-ST NOT = "35"
+               PERFORM UNTIL WS-UNIV-FL-ST NOT = "00"
+                   READ UNIV-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE UNIV-REC TO WS-NORM-IN
+                           PERFORM NORMALIZE-UNIV-TEXT
+                           MOVE WS-NORM-OUT TO WS-UNIV-REC-NORM
+                           IF UNIV-REC = WS-UNIV-INPUT
+                              OR WS-UNIV-REC-NORM = WS-UNIV-INPUT-NORM
+                               MOVE "E" TO WS-UNIV-MATCH-KIND
+                               MOVE UNIV-REC TO WS-UNIV-SUGGEST
+                               EXIT PERFORM
+                           END-IF
+                           IF WS-UNIV-MATCH-KIND = "N"
+                               MOVE WS-UNIV-REC-NORM TO WS-HAYSTACK
+                               MOVE WS-UNIV-INPUT-NORM TO WS-NEEDLE
+                               PERFORM STR-CONTAINS
+                               IF WS-CONTAINS-RESULT = "Y"
+                                   MOVE "C" TO WS-UNIV-MATCH-KIND
+                                   MOVE UNIV-REC TO WS-UNIV-SUGGEST
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE UNIV-FILE
+           ELSE
+               CLOSE UNIV-FILE
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> NORMALIZE-UNIV-TEXT: folds WS-NORM-IN to WS-NORM-OUT for
+      *> university-name comparison: upper-cases and turns hyphens into
+      *> spaces, so "UT-Austin" lines up with "ut austin"-style input
+      *> and matching is not thrown off by case or hyphenation alone.
+      *> This does NOT expand abbreviations (e.g. "UT" to "University of
+      *> Texas") - that remains out of scope, see IMPLEMENTATION_STATUS.
+      *> ---------------------------------------------------------------
+       NORMALIZE-UNIV-TEXT.
+           MOVE FUNCTION UPPER-CASE(WS-NORM-IN) TO WS-NORM-OUT
+           INSPECT WS-NORM-OUT REPLACING ALL "-" BY " ".
+      *> ---------------------------------------------------------------
+      *> PROMPT-UNIVERSITY: validates the University field against
+      *> Universities.dat, offering the closest match on a near-miss
+      *> instead of silently accepting free-text spelling variants
+      *> ---------------------------------------------------------------
+       PROMPT-UNIVERSITY.
+           PERFORM SEED-UNIVS-IF-EMPTY
+           MOVE "N" TO WS-VALID
+           PERFORM UNTIL WS-VALID = "Y"
+               MOVE "Enter University/College Attended:" TO WS-TEXT
+               PERFORM PRT
+               PERFORM READIN
+               IF WS-EOF = "Y" EXIT PARAGRAPH END-IF
+               PERFORM ECHOIN
+               IF IN-REC = SPACES
+                   MOVE "This field is required." TO WS-TEXT
+                   PERFORM PRT
+               ELSE
+                   MOVE IN-REC(1:40) TO WS-UNIV-INPUT
+                   PERFORM MATCH-UNIVERSITY
+                   EVALUATE WS-UNIV-MATCH-KIND
+                       WHEN "E"
+                           MOVE WS-UNIV-SUGGEST TO WS-UNIV
+                           MOVE "Y" TO WS-VALID
+                       WHEN "C"
+                           MOVE SPACES TO WS-TEXT
+                           STRING
+                               "Did you mean "  DELIMITED BY SIZE
+                               WS-UNIV-SUGGEST  DELIMITED BY "  "
+                               "? (Y/N):"       DELIMITED BY SIZE
+                               INTO WS-TEXT
+                           END-STRING
+                           PERFORM PRT
+                           PERFORM READIN
+                           IF WS-EOF = "Y" EXIT PARAGRAPH END-IF
+                           PERFORM ECHOIN
+                           MOVE IN-REC(1:1) TO WS-CHOICE
+                           IF WS-CHOICE = "Y" OR WS-CHOICE = "y"
+                               MOVE WS-UNIV-SUGGEST TO WS-UNIV
+                               MOVE "Y" TO WS-VALID
+                           ELSE
+                               MOVE
+                     "Please enter your university exactly as listed."
+                                 TO WS-TEXT
+                               PERFORM PRT
+                           END-IF
+                       WHEN OTHER
+                           MOVE
+             "University not found in our records. Please check the spelling and try again."
+                             TO WS-TEXT
+                           PERFORM PRT
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+      *> ---------------------------------------------------------------
       *> PROMPT-EXPERIENCE: prompts for up to 3 experience entries
       *> ---------------------------------------------------------------
        PROMPT-EXPERIENCE.
@@ -677,14 +1141,12 @@
       *> ---------------------------------------------------------------
        PROFILE-LOAD-FOR-USER.
            OPEN INPUT ACCT-FILE
-           MOVE 0 TO I
-           PERFORM UNTIL I >= WS-CURRENT-IDX OR WS-ACCT-ST NOT = "00"
+           PERFORM UNTIL WS-ACCT-ST NOT = "00"
                READ ACCT-FILE
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       ADD 1 TO I
-                       IF I = WS-CURRENT-IDX
+                       IF ACCT-USER = WS-UIN
                            MOVE ACCT-FNAME TO WS-FNAME
                            MOVE ACCT-LNAME TO WS-LNAME
                            MOVE ACCT-UNIV  TO WS-UNIV
@@ -702,24 +1164,29 @@
                                MOVE ACCT-EDU-SCH(J)   TO WS-EDU-SCHOOL(J)
                                MOVE ACCT-EDU-YEARS(J) TO WS-EDU-YEARS(J)
                            END-PERFORM
+                           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+                               MOVE ACCT-SKILLS(J) TO WS-SKILLS(J)
+                           END-PERFORM
+                           EXIT PERFORM
                        END-IF
                END-READ
            END-PERFORM
            CLOSE ACCT-FILE.
       *> ---------------------------------------------------------------
-      *> PROFILE-SAVE: rewrites the entire accounts file with updates
+      *> PROFILE-SAVE: rewrites the logged-in user's account record by
+      *> copying Accounts.dat to Accounts.tmp with the match updated,
+      *> then renaming the temp file over the original
       *> ---------------------------------------------------------------
        PROFILE-SAVE.
+           PERFORM BACKUP-ACCOUNTS
            OPEN INPUT ACCT-FILE
            OPEN OUTPUT ACCT-TMP
-           MOVE 0 TO I
            PERFORM UNTIL WS-ACCT-ST NOT = "00"
                READ ACCT-FILE
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       ADD 1 TO I
-                       IF I = WS-CURRENT-IDX
+                       IF ACCT-USER = WS-UIN
                            MOVE WS-FNAME TO ACCT-FNAME
                            MOVE WS-LNAME TO ACCT-LNAME
                            MOVE WS-UNIV  TO ACCT-UNIV
@@ -737,63 +1204,214 @@
                                MOVE WS-EDU-SCHOOL(J)  TO ACCT-EDU-SCH(J)
                                MOVE WS-EDU-YEARS(J)   TO ACCT-EDU-YEARS(J)
                            END-PERFORM
+                           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+                               MOVE WS-SKILLS(J) TO ACCT-SKILLS(J)
+                           END-PERFORM
                        END-IF
                        MOVE ACCT-REC TO ACCT-TMP-REC
                        WRITE ACCT-TMP-REC
                END-READ
            END-PERFORM
            CLOSE ACCT-FILE
+           IF WS-ACCT-TMP-ST NOT = "00"
+               CLOSE ACCT-TMP
+               MOVE "WARNING: profile save failed while writing Accounts.tmp."
+                 TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
            CLOSE ACCT-TMP
-           CALL "SYSTEM" USING "mv Accounts.tmp Accounts.dat".
+           CALL "SYSTEM" USING "mv Accounts.tmp Accounts.dat"
+           IF RETURN-CODE NOT = 0
+               MOVE "WARNING: profile save failed to finalize Accounts.dat."
+                 TO WS-TEXT
+               PERFORM PRT
+           ELSE
+               MOVE "PROFILE_EDIT" TO WS-AUDIT-EVENT
+               PERFORM WRITE-AUDIT-LOG
+           END-IF.
       *> ---------------------------------------------------------------
-      *> PROFILE-VIEW: displays the current user's profile
+      *> CHANGE-PASSWORD: lets a logged-in user set a new ACCT-PASS,
+      *> reusing CHECK-PASS for the new-password rule and the same
+      *> read/temp-file/rename pattern PROFILE-SAVE uses for the rewrite
       *> ---------------------------------------------------------------
-       PROFILE-VIEW.
-           PERFORM PROFILE-LOAD-FOR-USER
-           MOVE "--- Your Profile ---" TO WS-TEXT
-           PERFORM PRT
-           MOVE SPACES TO WS-TEXT
-           STRING
-               "Name: " DELIMITED BY SIZE
-               WS-FNAME DELIMITED BY "  "
-               " "      DELIMITED BY SIZE
-               WS-LNAME DELIMITED BY "  "
-               INTO WS-TEXT
-           END-STRING
-           PERFORM PRT
-           MOVE SPACES TO WS-TEXT
-           STRING
-               "University: " DELIMITED BY SIZE
-               WS-UNIV        DELIMITED BY "  "
-               INTO WS-TEXT
-           END-STRING
-           PERFORM PRT
-           MOVE SPACES TO WS-TEXT
-           STRING
-               "Major: " DELIMITED BY SIZE
-               WS-MAJOR  DELIMITED BY "  "
-               INTO WS-TEXT
-           END-STRING
-           PERFORM PRT
-           MOVE SPACES TO WS-TEXT
-           STRING
-               "Graduation Year: " DELIMITED BY SIZE
-               WS-GRAD-YEAR        DELIMITED BY SIZE
-               INTO WS-TEXT
-           END-STRING
+       CHANGE-PASSWORD.
+           MOVE "Please enter your current password:" TO WS-TEXT
            PERFORM PRT
-           MOVE SPACES TO WS-TEXT
-           STRING
-               "About Me: " DELIMITED BY SIZE
-               WS-ABOUT     DELIMITED BY "  "
-               INTO WS-TEXT
-           END-STRING
-           PERFORM PRT
-           IF WS-EXP-COUNT > 0
-               MOVE "Experience:" TO WS-TEXT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:12) TO WS-PIN
+           PERFORM CHECK-CRED
+           IF WS-OK = "N"
+               MOVE "Incorrect password." TO WS-TEXT
                PERFORM PRT
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-EXP-COUNT
-                   MOVE SPACES TO WS-TEXT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "N" TO WS-OK
+           PERFORM UNTIL WS-OK = "Y"
+               MOVE "Please enter your new password:" TO WS-TEXT
+               PERFORM PRT
+               PERFORM READIN
+               IF WS-EOF = "Y"
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM ECHOIN
+               MOVE IN-REC(1:12) TO WS-PIN
+               PERFORM CHECK-PASS
+               IF WS-OK = "N"
+                   MOVE "Password does not meet requirements, please try again."
+                     TO WS-TEXT
+                   PERFORM PRT
+               END-IF
+           END-PERFORM
+           PERFORM BACKUP-ACCOUNTS
+           OPEN INPUT ACCT-FILE
+           OPEN OUTPUT ACCT-TMP
+           PERFORM UNTIL WS-ACCT-ST NOT = "00"
+               READ ACCT-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ACCT-USER = WS-UIN
+                           MOVE WS-PIN TO ACCT-PASS
+                       END-IF
+                       MOVE ACCT-REC TO ACCT-TMP-REC
+                       WRITE ACCT-TMP-REC
+               END-READ
+           END-PERFORM
+           CLOSE ACCT-FILE
+           IF WS-ACCT-TMP-ST NOT = "00"
+               CLOSE ACCT-TMP
+               MOVE
+             "WARNING: password change failed while writing Accounts.tmp."
+                 TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           CLOSE ACCT-TMP
+           CALL "SYSTEM" USING "mv Accounts.tmp Accounts.dat"
+           IF RETURN-CODE NOT = 0
+               MOVE
+             "WARNING: password change failed to finalize Accounts.dat."
+                 TO WS-TEXT
+               PERFORM PRT
+           ELSE
+               MOVE "PASSWORD_CHANGE" TO WS-AUDIT-EVENT
+               PERFORM WRITE-AUDIT-LOG
+               MOVE "Password changed successfully." TO WS-TEXT
+               PERFORM PRT
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> DEACTIVATE-ACCOUNT: marks ACCT-STATUS "D" for the current user.
+      *> The historical profile/connection data is kept, but the
+      *> account is excluded from CHECK-CRED logins from then on.
+      *> ---------------------------------------------------------------
+       DEACTIVATE-ACCOUNT.
+           MOVE
+         "Are you sure you want to deactivate your account? (Y/N):"
+               TO WS-TEXT
+           PERFORM PRT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:1) TO WS-CHOICE
+           IF WS-CHOICE NOT = "Y" AND WS-CHOICE NOT = "y"
+               MOVE "Account deactivation cancelled." TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM BACKUP-ACCOUNTS
+           OPEN INPUT ACCT-FILE
+           OPEN OUTPUT ACCT-TMP
+           PERFORM UNTIL WS-ACCT-ST NOT = "00"
+               READ ACCT-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ACCT-USER = WS-UIN
+                           MOVE "D" TO ACCT-STATUS
+                       END-IF
+                       MOVE ACCT-REC TO ACCT-TMP-REC
+                       WRITE ACCT-TMP-REC
+               END-READ
+           END-PERFORM
+           CLOSE ACCT-FILE
+           IF WS-ACCT-TMP-ST NOT = "00"
+               CLOSE ACCT-TMP
+               MOVE
+             "WARNING: deactivation failed while writing Accounts.tmp."
+                 TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           CLOSE ACCT-TMP
+           CALL "SYSTEM" USING "mv Accounts.tmp Accounts.dat"
+           IF RETURN-CODE NOT = 0
+               MOVE
+             "WARNING: deactivation failed to finalize Accounts.dat."
+                 TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "ACCT_DEACTIVATED" TO WS-AUDIT-EVENT
+           PERFORM WRITE-AUDIT-LOG
+           MOVE "Your account has been deactivated. Goodbye." TO WS-TEXT
+           PERFORM PRT
+           MOVE SPACES TO WS-UIN.
+      *> ---------------------------------------------------------------
+      *> PROFILE-VIEW: displays the current user's profile
+      *> ---------------------------------------------------------------
+       PROFILE-VIEW.
+           PERFORM PROFILE-LOAD-FOR-USER
+           MOVE "--- Your Profile ---" TO WS-TEXT
+           PERFORM PRT
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "Name: " DELIMITED BY SIZE
+               WS-FNAME DELIMITED BY "  "
+               " "      DELIMITED BY SIZE
+               WS-LNAME DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "University: " DELIMITED BY SIZE
+               WS-UNIV        DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "Major: " DELIMITED BY SIZE
+               WS-MAJOR  DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "Graduation Year: " DELIMITED BY SIZE
+               WS-GRAD-YEAR        DELIMITED BY SIZE
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "About Me: " DELIMITED BY SIZE
+               WS-ABOUT     DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT
+           IF WS-EXP-COUNT > 0
+               MOVE "Experience:" TO WS-TEXT
+               PERFORM PRT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-EXP-COUNT
+                   MOVE SPACES TO WS-TEXT
                    STRING
                        "  Title: " DELIMITED BY SIZE
                        WS-EXP-TITLE(J) DELIMITED BY "  "
@@ -856,10 +1474,235 @@
                MOVE "Education: None" TO WS-TEXT
                PERFORM PRT
            END-IF
+           PERFORM DISPLAY-COMPLETED-SKILLS
            MOVE "--------------------" TO WS-TEXT
            PERFORM PRT.
       *> ---------------------------------------------------------------
-      *> USER-SEARCH: search for other users by full name
+      *> EXPORT-PROFILE: writes the caller's profile to a per-user
+      *> resume-style output file, <username>_Profile.txt
+      *> ---------------------------------------------------------------
+       EXPORT-PROFILE.
+           PERFORM PROFILE-LOAD-FOR-USER
+           MOVE SPACES TO WS-EXPORT-FILENAME
+           STRING
+               FUNCTION TRIM(WS-UIN) DELIMITED BY SIZE
+               "_Profile.txt"        DELIMITED BY SIZE
+               INTO WS-EXPORT-FILENAME
+           END-STRING
+           OPEN OUTPUT EXPORT-FILE
+           IF WS-EXPORT-ST NOT = "00"
+               MOVE
+             "Unable to export your profile right now, please try again."
+                 TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "N" TO WS-EXPORT-ERR
+           MOVE "--- InCollege Profile Export ---" TO WS-TEXT
+           PERFORM WRITE-EXPORT-LINE
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "Name: " DELIMITED BY SIZE
+               WS-FNAME DELIMITED BY "  "
+               " "      DELIMITED BY SIZE
+               WS-LNAME DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM WRITE-EXPORT-LINE
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "University: " DELIMITED BY SIZE
+               WS-UNIV        DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM WRITE-EXPORT-LINE
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "Major: " DELIMITED BY SIZE
+               WS-MAJOR  DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM WRITE-EXPORT-LINE
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "Graduation Year: " DELIMITED BY SIZE
+               WS-GRAD-YEAR        DELIMITED BY SIZE
+               INTO WS-TEXT
+           END-STRING
+           PERFORM WRITE-EXPORT-LINE
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "About Me: " DELIMITED BY SIZE
+               WS-ABOUT     DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM WRITE-EXPORT-LINE
+           IF WS-EXP-COUNT > 0
+               MOVE "Experience:" TO WS-TEXT
+               PERFORM WRITE-EXPORT-LINE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-EXP-COUNT
+                   MOVE SPACES TO WS-TEXT
+                   STRING
+                       "  Title: " DELIMITED BY SIZE
+                       WS-EXP-TITLE(J) DELIMITED BY "  "
+                       INTO WS-TEXT
+                   END-STRING
+                   PERFORM WRITE-EXPORT-LINE
+                   MOVE SPACES TO WS-TEXT
+                   STRING
+                       "  Company: " DELIMITED BY SIZE
+                       WS-EXP-COMPANY(J) DELIMITED BY "  "
+                       INTO WS-TEXT
+                   END-STRING
+                   PERFORM WRITE-EXPORT-LINE
+                   MOVE SPACES TO WS-TEXT
+                   STRING
+                       "  Dates: " DELIMITED BY SIZE
+                       WS-EXP-DATES(J) DELIMITED BY "  "
+                       INTO WS-TEXT
+                   END-STRING
+                   PERFORM WRITE-EXPORT-LINE
+                   MOVE SPACES TO WS-TEXT
+                   STRING
+                       "  Description: " DELIMITED BY SIZE
+                       WS-EXP-DESC(J) DELIMITED BY "  "
+                       INTO WS-TEXT
+                   END-STRING
+                   PERFORM WRITE-EXPORT-LINE
+               END-PERFORM
+           ELSE
+               MOVE "Experience: None" TO WS-TEXT
+               PERFORM WRITE-EXPORT-LINE
+           END-IF
+           IF WS-EDU-COUNT > 0
+               MOVE "Education:" TO WS-TEXT
+               PERFORM WRITE-EXPORT-LINE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-EDU-COUNT
+                   MOVE SPACES TO WS-TEXT
+                   STRING
+                       "  Degree: " DELIMITED BY SIZE
+                       WS-EDU-DEGREE(J) DELIMITED BY "  "
+                       INTO WS-TEXT
+                   END-STRING
+                   PERFORM WRITE-EXPORT-LINE
+                   MOVE SPACES TO WS-TEXT
+                   STRING
+                       "  University: " DELIMITED BY SIZE
+                       WS-EDU-SCHOOL(J) DELIMITED BY "  "
+                       INTO WS-TEXT
+                   END-STRING
+                   PERFORM WRITE-EXPORT-LINE
+                   MOVE SPACES TO WS-TEXT
+                   STRING
+                       "  Years: " DELIMITED BY SIZE
+                       WS-EDU-YEARS(J) DELIMITED BY "  "
+                       INTO WS-TEXT
+                   END-STRING
+                   PERFORM WRITE-EXPORT-LINE
+               END-PERFORM
+           ELSE
+               MOVE "Education: None" TO WS-TEXT
+               PERFORM WRITE-EXPORT-LINE
+           END-IF
+           MOVE 0 TO WS-SKILL-COUNT
+           PERFORM VARYING WS-SKILL-IDX FROM 1 BY 1 UNTIL WS-SKILL-IDX > 5
+               IF WS-SKILLS(WS-SKILL-IDX) = "Y"
+                   IF WS-SKILL-COUNT = 0
+                       MOVE "Completed Skills:" TO WS-TEXT
+                       PERFORM WRITE-EXPORT-LINE
+                   END-IF
+                   ADD 1 TO WS-SKILL-COUNT
+                   PERFORM SKILL-NAME-FOR-IDX
+                   MOVE SPACES TO WS-TEXT
+                   STRING
+                       "  - " DELIMITED BY SIZE
+                       WS-SKILL-NAME DELIMITED BY "  "
+                       INTO WS-TEXT
+                   END-STRING
+                   PERFORM WRITE-EXPORT-LINE
+               END-IF
+           END-PERFORM
+           IF WS-SKILL-COUNT = 0
+               MOVE "Completed Skills: None" TO WS-TEXT
+               PERFORM WRITE-EXPORT-LINE
+           END-IF
+           CLOSE EXPORT-FILE
+           IF WS-EXPORT-ERR = "Y" OR WS-EXPORT-ST NOT = "00"
+               MOVE
+             "Unable to export your profile right now, please try again."
+                 TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "Your profile has been exported to " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EXPORT-FILENAME) DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT.
+      *> ---------------------------------------------------------------
+      *> WRITE-EXPORT-LINE: moves WS-TEXT to EXPORT-REC and writes it
+      *> ---------------------------------------------------------------
+       WRITE-EXPORT-LINE.
+           MOVE WS-TEXT TO EXPORT-REC
+           WRITE EXPORT-REC
+           IF WS-EXPORT-ST NOT = "00"
+               MOVE "Y" TO WS-EXPORT-ERR
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> DISPLAY-COMPLETED-SKILLS: lists skills completed by WS-SKILLS
+      *> ---------------------------------------------------------------
+       DISPLAY-COMPLETED-SKILLS.
+           MOVE 0 TO WS-SKILL-COUNT
+           PERFORM VARYING WS-SKILL-IDX FROM 1 BY 1 UNTIL WS-SKILL-IDX > 5
+               IF WS-SKILLS(WS-SKILL-IDX) = "Y"
+                   IF WS-SKILL-COUNT = 0
+                       MOVE "Completed Skills:" TO WS-TEXT
+                       PERFORM PRT
+                   END-IF
+                   ADD 1 TO WS-SKILL-COUNT
+                   PERFORM SKILL-NAME-FOR-IDX
+                   MOVE SPACES TO WS-TEXT
+                   STRING
+                       "  - " DELIMITED BY SIZE
+                       WS-SKILL-NAME DELIMITED BY "  "
+                       INTO WS-TEXT
+                   END-STRING
+                   PERFORM PRT
+               END-IF
+           END-PERFORM
+           IF WS-SKILL-COUNT = 0
+               MOVE "Completed Skills: None" TO WS-TEXT
+               PERFORM PRT
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> SKILL-NAME-FOR-IDX: sets WS-SKILL-NAME for WS-SKILL-IDX (1-5)
+      *> ---------------------------------------------------------------
+       SKILL-NAME-FOR-IDX.
+           EVALUATE WS-SKILL-IDX
+               WHEN 1 MOVE "Resume Writing Basics" TO WS-SKILL-NAME
+               WHEN 2 MOVE "Interview Preparation" TO WS-SKILL-NAME
+               WHEN 3 MOVE "Networking Fundamentals" TO WS-SKILL-NAME
+               WHEN 4 MOVE "Time Management for Students" TO WS-SKILL-NAME
+               WHEN 5 MOVE "Personal Branding on InCollege" TO WS-SKILL-NAME
+               WHEN OTHER MOVE SPACES TO WS-SKILL-NAME
+           END-EVALUATE.
+      *> ---------------------------------------------------------------
+      *> BUILD-FULL-NAME: builds WS-FULL-NAME from the current ACCT-REC
+      *> ---------------------------------------------------------------
+       BUILD-FULL-NAME.
+           MOVE SPACES TO WS-FULL-NAME
+           STRING
+               ACCT-FNAME DELIMITED BY "  "
+               " "        DELIMITED BY SIZE
+               ACCT-LNAME DELIMITED BY "  "
+               INTO WS-FULL-NAME
+           END-STRING.
+      *> ---------------------------------------------------------------
+      *> USER-SEARCH: search for other users by partial/full name,
+      *> listing every match rather than stopping at the first hit
       *> ---------------------------------------------------------------
        USER-SEARCH.
            MOVE "Enter the full name of the person you are looking for:"
@@ -871,6 +1714,91 @@
            END-IF
            PERFORM ECHOIN
            MOVE IN-REC(1:41) TO WS-SEARCH-NAME
+           MOVE 0 TO WS-MATCH-COUNT
+           OPEN INPUT ACCT-FILE
+           PERFORM UNTIL WS-ACCT-ST NOT = "00"
+               READ ACCT-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM BUILD-FULL-NAME
+                       MOVE WS-FULL-NAME   TO WS-HAYSTACK
+                       MOVE WS-SEARCH-NAME TO WS-NEEDLE
+                       PERFORM STR-CONTAINS
+                       IF WS-CONTAINS-RESULT = "Y"
+                           ADD 1 TO WS-MATCH-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCT-FILE
+           EVALUATE TRUE
+               WHEN WS-MATCH-COUNT = 0
+                   MOVE "No one by that name could be found." TO WS-TEXT
+                   PERFORM PRT
+               WHEN WS-MATCH-COUNT = 1
+                   OPEN INPUT ACCT-FILE
+                   PERFORM UNTIL WS-ACCT-ST NOT = "00"
+                       READ ACCT-FILE
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               PERFORM BUILD-FULL-NAME
+                               MOVE WS-FULL-NAME   TO WS-HAYSTACK
+                               MOVE WS-SEARCH-NAME TO WS-NEEDLE
+                               PERFORM STR-CONTAINS
+                               IF WS-CONTAINS-RESULT = "Y"
+                                   MOVE ACCT-USER TO WS-FOUND-ACCT-USER
+                                   PERFORM DISPLAY-FOUND-PROFILE
+                                   EXIT PERFORM
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ACCT-FILE
+                   PERFORM SEND-REQUEST-MENU
+               WHEN OTHER
+                   PERFORM LIST-MATCHING-USERS
+           END-EVALUATE.
+      *> ---------------------------------------------------------------
+      *> LIST-MATCHING-USERS: lists every matching profile by name and
+      *> username, then lets the caller pick one to view by username
+      *> ---------------------------------------------------------------
+       LIST-MATCHING-USERS.
+           MOVE "Multiple matches found:" TO WS-TEXT
+           PERFORM PRT
+           OPEN INPUT ACCT-FILE
+           PERFORM UNTIL WS-ACCT-ST NOT = "00"
+               READ ACCT-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM BUILD-FULL-NAME
+                       MOVE WS-FULL-NAME   TO WS-HAYSTACK
+                       MOVE WS-SEARCH-NAME TO WS-NEEDLE
+                       PERFORM STR-CONTAINS
+                       IF WS-CONTAINS-RESULT = "Y"
+                           MOVE SPACES TO WS-TEXT
+                           STRING
+                               "  " DELIMITED BY SIZE
+                               WS-FULL-NAME DELIMITED BY "  "
+                               " (" DELIMITED BY SIZE
+                               ACCT-USER DELIMITED BY "  "
+                               ")" DELIMITED BY SIZE
+                               INTO WS-TEXT
+                           END-STRING
+                           PERFORM PRT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCT-FILE
+           MOVE "Enter the username of the person you would like to view:"
+             TO WS-TEXT
+           PERFORM PRT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:20) TO WS-FOUND-ACCT-USER
            MOVE "N" TO WS-FOUND-USER
            OPEN INPUT ACCT-FILE
            PERFORM UNTIL WS-ACCT-ST NOT = "00"
@@ -878,14 +1806,7 @@
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       MOVE SPACES TO WS-FULL-NAME
-                       STRING
-                           ACCT-FNAME DELIMITED BY "  "
-                           " "        DELIMITED BY SIZE
-                           ACCT-LNAME DELIMITED BY "  "
-                           INTO WS-FULL-NAME
-                       END-STRING
-                       IF WS-FULL-NAME = WS-SEARCH-NAME
+                       IF ACCT-USER = WS-FOUND-ACCT-USER
                            MOVE "Y" TO WS-FOUND-USER
                            PERFORM DISPLAY-FOUND-PROFILE
                            EXIT PERFORM
@@ -893,8 +1814,10 @@
                END-READ
            END-PERFORM
            CLOSE ACCT-FILE
-           IF WS-FOUND-USER = "N"
-               MOVE "No one by that name could be found." TO WS-TEXT
+           IF WS-FOUND-USER = "Y"
+               PERFORM SEND-REQUEST-MENU
+           ELSE
+               MOVE "No account with that username was found." TO WS-TEXT
                PERFORM PRT
            END-IF.
       *> ---------------------------------------------------------------
@@ -1009,3 +1932,402 @@
            END-IF
            MOVE "-------------------------" TO WS-TEXT
            PERFORM PRT.
+      *> ---------------------------------------------------------------
+      *> RESPOND-TO-REQUEST: accept or reject a pending "P" request
+      *> ---------------------------------------------------------------
+       RESPOND-TO-REQUEST.
+           MOVE "Enter the username of the request sender:" TO WS-TEXT
+           PERFORM PRT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:20) TO WS-RESPOND-USER
+           MOVE "N" TO WS-RESPOND-FOUND
+           OPEN INPUT CONN-FILE
+           IF WS-CONN-ST = "35"
+               OPEN OUTPUT CONN-FILE
+               CLOSE CONN-FILE
+               OPEN INPUT CONN-FILE
+           END-IF
+           PERFORM UNTIL WS-CONN-ST NOT = "00"
+               READ CONN-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF CONN-STATUS = "P" AND
+                          CONN-SENDER = WS-RESPOND-USER AND
+                          CONN-RECIP = WS-UIN
+                           MOVE "Y" TO WS-RESPOND-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONN-FILE
+           IF WS-RESPOND-FOUND = "N"
+               MOVE "No pending request from that user was found."
+                 TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "1. Accept" TO WS-TEXT
+           PERFORM PRT
+           MOVE "2. Reject" TO WS-TEXT
+           PERFORM PRT
+           MOVE "Enter your choice:" TO WS-TEXT
+           PERFORM PRT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:1) TO WS-CHOICE
+           IF WS-CHOICE NOT = "1" AND WS-CHOICE NOT = "2"
+               MOVE "Invalid choice, please try again." TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           OPEN INPUT CONN-FILE
+           OPEN OUTPUT CONN-TMP
+           PERFORM UNTIL WS-CONN-ST NOT = "00"
+               READ CONN-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF CONN-STATUS = "P" AND
+                          CONN-SENDER = WS-RESPOND-USER AND
+                          CONN-RECIP = WS-UIN
+                           IF WS-CHOICE = "1"
+                               MOVE "C" TO CONN-STATUS
+                               MOVE CONN-REC TO CONN-TMP-REC
+                               WRITE CONN-TMP-REC
+                           END-IF
+                       ELSE
+                           MOVE CONN-REC TO CONN-TMP-REC
+                           WRITE CONN-TMP-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONN-FILE
+           CLOSE CONN-TMP
+           CALL "SYSTEM" USING "mv Connections.tmp Connections.dat"
+           IF RETURN-CODE NOT = 0
+               MOVE
+             "WARNING: response failed to finalize Connections.dat."
+                 TO WS-TEXT
+           ELSE
+               IF WS-CHOICE = "1"
+                   MOVE "Connection request accepted." TO WS-TEXT
+               ELSE
+                   MOVE "Connection request rejected." TO WS-TEXT
+               END-IF
+           END-IF
+           PERFORM PRT.
+      *> ===============================================================
+      *> STR-CONTAINS: generic case-sensitive substring match.
+      *> Set WS-HAYSTACK and WS-NEEDLE, PERFORM STR-CONTAINS, then check
+      *> WS-CONTAINS-RESULT ("Y"/"N"). A blank WS-NEEDLE always matches.
+      *> ===============================================================
+       STR-CONTAINS.
+           MOVE "N" TO WS-CONTAINS-RESULT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NEEDLE TRAILING))
+             TO WS-ND-LEN
+           IF WS-ND-LEN = 0
+               MOVE "Y" TO WS-CONTAINS-RESULT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HAYSTACK TRAILING))
+             TO WS-HS-LEN
+           IF WS-HS-LEN >= WS-ND-LEN
+               PERFORM VARYING WS-SUB-POS FROM 1 BY 1
+                       UNTIL WS-SUB-POS > WS-HS-LEN - WS-ND-LEN + 1
+                   IF WS-HAYSTACK(WS-SUB-POS:WS-ND-LEN) =
+                      WS-NEEDLE(1:WS-ND-LEN)
+                       MOVE "Y" TO WS-CONTAINS-RESULT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *> ===============================================================
+      *> SECURITY AUDIT LOG (Request #7)
+      *> ===============================================================
+      *> ---------------------------------------------------------------
+      *> GET-AUDIT-TIMESTAMP: formats now as YYYY-MM-DD HH:MM:SS
+      *> ---------------------------------------------------------------
+       GET-AUDIT-TIMESTAMP.
+           MOVE SPACES TO WS-AUDIT-TS
+           STRING
+               FUNCTION CURRENT-DATE(1:4)  DELIMITED BY SIZE
+               "-"                         DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(5:2)  DELIMITED BY SIZE
+               "-"                         DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(7:2)  DELIMITED BY SIZE
+               " "                         DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(9:2)  DELIMITED BY SIZE
+               ":"                         DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(11:2) DELIMITED BY SIZE
+               ":"                         DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(13:2) DELIMITED BY SIZE
+               INTO WS-AUDIT-TS
+           END-STRING.
+      *> ---------------------------------------------------------------
+      *> WRITE-AUDIT-LOG: appends one timestamped line to Audit.log.
+      *> Set WS-AUDIT-EVENT and WS-UIN, then PERFORM WRITE-AUDIT-LOG.
+      *> ---------------------------------------------------------------
+       WRITE-AUDIT-LOG.
+           PERFORM GET-AUDIT-TIMESTAMP
+           MOVE SPACES TO AUDIT-REC
+           STRING
+               WS-AUDIT-TS    DELIMITED BY SIZE
+               " "            DELIMITED BY SIZE
+               WS-AUDIT-EVENT DELIMITED BY "  "
+               " user="       DELIMITED BY SIZE
+               WS-UIN         DELIMITED BY "  "
+               INTO AUDIT-REC
+           END-STRING
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-ST = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+      *> ===============================================================
+      *> JOB BOARD (Request #3: Search/browse jobs, submit applications)
+      *> ===============================================================
+      *> ---------------------------------------------------------------
+      *> GET-TODAY-DATE: formats today's date as YYYY-MM-DD
+      *> ---------------------------------------------------------------
+       GET-TODAY-DATE.
+           MOVE SPACES TO WS-TODAY
+           STRING
+               FUNCTION CURRENT-DATE(1:4) DELIMITED BY SIZE
+               "-"                        DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(5:2) DELIMITED BY SIZE
+               "-"                        DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+               INTO WS-TODAY
+           END-STRING.
+      *> ---------------------------------------------------------------
+      *> SEED-JOBS-IF-EMPTY: creates Jobs.dat with sample postings the
+      *> first time the job board is opened and the file doesn't exist
+      *> ---------------------------------------------------------------
+       SEED-JOBS-IF-EMPTY.
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-ST = "35"
+               PERFORM GET-TODAY-DATE
+               OPEN OUTPUT JOBS-FILE
+               MOVE "Acme Robotics"       TO JOB-COMPANY
+               MOVE "Software Engineering Intern" TO JOB-TITLE
+               MOVE "Remote"              TO JOB-LOCATION
+               MOVE "Build and test internal tooling in a small team."
+                 TO JOB-DESC
+               MOVE WS-TODAY              TO JOB-POSTED-DATE
+               WRITE JOB-REC
+               MOVE "Lonestar Financial"  TO JOB-COMPANY
+               MOVE "Data Analyst Intern" TO JOB-TITLE
+               MOVE "Austin, TX"          TO JOB-LOCATION
+               MOVE "Assist the analytics team with reporting and dashboards."
+                 TO JOB-DESC
+               MOVE WS-TODAY              TO JOB-POSTED-DATE
+               WRITE JOB-REC
+               MOVE "Campus IT Services"  TO JOB-COMPANY
+               MOVE "Student Help Desk Technician" TO JOB-TITLE
+               MOVE "On Campus"           TO JOB-LOCATION
+               MOVE "Provide tech support to students and faculty."
+                 TO JOB-DESC
+               MOVE WS-TODAY              TO JOB-POSTED-DATE
+               WRITE JOB-REC
+               CLOSE JOBS-FILE
+           ELSE
+               CLOSE JOBS-FILE
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> JOB-MENU: job search/internship hub off POST-MENU option 3
+      *> ---------------------------------------------------------------
+       JOB-MENU.
+           PERFORM SEED-JOBS-IF-EMPTY
+           MOVE "--- Job Search/Internships ---" TO WS-TEXT
+           PERFORM PRT
+           MOVE "1. Browse All Jobs" TO WS-TEXT
+           PERFORM PRT
+           MOVE "2. Search Jobs by Keyword" TO WS-TEXT
+           PERFORM PRT
+           MOVE "3. Apply to a Job" TO WS-TEXT
+           PERFORM PRT
+           MOVE "4. Back to Main Menu" TO WS-TEXT
+           PERFORM PRT
+           MOVE "Enter your choice:" TO WS-TEXT
+           PERFORM PRT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:1) TO WS-CHOICE
+           EVALUATE WS-CHOICE
+               WHEN '1'
+                   MOVE SPACES TO WS-JOB-KEYWORD
+                   PERFORM LIST-JOBS
+               WHEN '2' PERFORM SEARCH-JOBS
+               WHEN '3' PERFORM APPLY-TO-JOB
+               WHEN '4' CONTINUE
+               WHEN OTHER
+                   MOVE "Invalid choice, please try again." TO WS-TEXT
+                   PERFORM PRT
+           END-EVALUATE.
+      *> ---------------------------------------------------------------
+      *> SEARCH-JOBS: prompts for a keyword and lists matching jobs
+      *> ---------------------------------------------------------------
+       SEARCH-JOBS.
+           MOVE "Enter a keyword (title, company, or location):"
+             TO WS-TEXT
+           PERFORM PRT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:40) TO WS-JOB-KEYWORD
+           PERFORM LIST-JOBS.
+      *> ---------------------------------------------------------------
+      *> LIST-JOBS: lists jobs; if WS-JOB-KEYWORD is non-blank, only
+      *> jobs whose title/company/location contain it are shown
+      *> ---------------------------------------------------------------
+       LIST-JOBS.
+           MOVE 0 TO WS-JOB-MATCH-COUNT
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-ST = "35"
+               CLOSE JOBS-FILE
+               MOVE "No job postings are available right now." TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-JOBS-ST NOT = "00"
+               READ JOBS-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE "N" TO WS-JOB-FOUND-FLAG
+                       MOVE JOB-TITLE TO WS-HAYSTACK
+                       MOVE WS-JOB-KEYWORD TO WS-NEEDLE
+                       PERFORM STR-CONTAINS
+                       IF WS-CONTAINS-RESULT = "Y"
+                           MOVE "Y" TO WS-JOB-FOUND-FLAG
+                       END-IF
+                       MOVE JOB-COMPANY TO WS-HAYSTACK
+                       PERFORM STR-CONTAINS
+                       IF WS-CONTAINS-RESULT = "Y"
+                           MOVE "Y" TO WS-JOB-FOUND-FLAG
+                       END-IF
+                       MOVE JOB-LOCATION TO WS-HAYSTACK
+                       PERFORM STR-CONTAINS
+                       IF WS-CONTAINS-RESULT = "Y"
+                           MOVE "Y" TO WS-JOB-FOUND-FLAG
+                       END-IF
+                       IF WS-JOB-FOUND-FLAG = "Y"
+                           ADD 1 TO WS-JOB-MATCH-COUNT
+                           PERFORM DISPLAY-JOB-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+           IF WS-JOB-MATCH-COUNT = 0
+               MOVE "No jobs matched your search." TO WS-TEXT
+               PERFORM PRT
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> DISPLAY-JOB-REC: prints one job listing from JOB-REC
+      *> ---------------------------------------------------------------
+       DISPLAY-JOB-REC.
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "--- " DELIMITED BY SIZE
+               JOB-TITLE DELIMITED BY "  "
+               " @ " DELIMITED BY SIZE
+               JOB-COMPANY DELIMITED BY "  "
+               " ---" DELIMITED BY SIZE
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "  Location: " DELIMITED BY SIZE
+               JOB-LOCATION   DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "  Posted: " DELIMITED BY SIZE
+               JOB-POSTED-DATE DELIMITED BY SIZE
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT
+           MOVE SPACES TO WS-TEXT
+           STRING
+               "  Description: " DELIMITED BY SIZE
+               JOB-DESC          DELIMITED BY "  "
+               INTO WS-TEXT
+           END-STRING
+           PERFORM PRT.
+      *> ---------------------------------------------------------------
+      *> APPLY-TO-JOB: records an application against the logged-in user
+      *> ---------------------------------------------------------------
+       APPLY-TO-JOB.
+           MOVE "Enter the exact company name of the job:" TO WS-TEXT
+           PERFORM PRT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:40) TO WS-JOB-APPLY-COMPANY
+           MOVE "Enter the exact job title:" TO WS-TEXT
+           PERFORM PRT
+           PERFORM READIN
+           IF WS-EOF = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM ECHOIN
+           MOVE IN-REC(1:40) TO WS-JOB-APPLY-TITLE
+           MOVE "N" TO WS-JOB-FOUND-FLAG
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-ST NOT = "35"
+               PERFORM UNTIL WS-JOBS-ST NOT = "00"
+                   READ JOBS-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF JOB-COMPANY = WS-JOB-APPLY-COMPANY AND
+                              JOB-TITLE   = WS-JOB-APPLY-TITLE
+                               MOVE "Y" TO WS-JOB-FOUND-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE JOBS-FILE
+           IF WS-JOB-FOUND-FLAG = "N"
+               MOVE "No job matching that company and title was found."
+                 TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM GET-TODAY-DATE
+           OPEN EXTEND APP-FILE
+           IF WS-APP-ST = "35"
+               CLOSE APP-FILE
+               OPEN OUTPUT APP-FILE
+           END-IF
+           MOVE WS-UIN                TO APP-USER
+           MOVE WS-JOB-APPLY-COMPANY  TO APP-COMPANY
+           MOVE WS-JOB-APPLY-TITLE    TO APP-TITLE
+           MOVE WS-TODAY              TO APP-DATE
+           WRITE APP-REC
+           CLOSE APP-FILE
+           MOVE "Application submitted successfully." TO WS-TEXT
+           PERFORM PRT.
+      *> ===============================================================
+      *> CONNECTION REQUEST SEND / VIEW PARAGRAPHS (shared copybooks)
+      *> ===============================================================
+       COPY "SendRequest.cob".
+       COPY "ViewRequests.cob".
