@@ -46,3 +46,51 @@
            END-IF
            MOVE "-----------------------------------" TO WS-TEXT
            PERFORM PRT.
+      *> ---------------------------------------------------------------
+      *> VIEW-MY-CONNECTIONS: displays the logged-in user's network
+      *> ---------------------------------------------------------------
+       VIEW-MY-CONNECTIONS.
+           MOVE "--- My Connections ---" TO WS-TEXT
+           PERFORM PRT
+           MOVE 0 TO WS-CONN-COUNT
+           OPEN INPUT CONN-FILE
+           IF WS-CONN-ST = "35"
+               OPEN OUTPUT CONN-FILE
+               CLOSE CONN-FILE
+               MOVE "You have no connections at this time." TO WS-TEXT
+               PERFORM PRT
+               MOVE "-----------------------------------" TO WS-TEXT
+               PERFORM PRT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-CONN-ST NOT = "00"
+               READ CONN-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE SPACES TO WS-CONN-OTHER
+                       IF CONN-STATUS = "C" AND CONN-SENDER = WS-UIN
+                           MOVE CONN-RECIP TO WS-CONN-OTHER
+                       END-IF
+                       IF CONN-STATUS = "C" AND CONN-RECIP = WS-UIN
+                           MOVE CONN-SENDER TO WS-CONN-OTHER
+                       END-IF
+                       IF WS-CONN-OTHER NOT = SPACES
+                           ADD 1 TO WS-CONN-COUNT
+                           MOVE SPACES TO WS-TEXT
+                           STRING
+                               "  " DELIMITED BY SIZE
+                               WS-CONN-OTHER DELIMITED BY "  "
+                               INTO WS-TEXT
+                           END-STRING
+                           PERFORM PRT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONN-FILE
+           IF WS-CONN-COUNT = 0
+               MOVE "You have no connections at this time." TO WS-TEXT
+               PERFORM PRT
+           END-IF
+           MOVE "-----------------------------------" TO WS-TEXT
+           PERFORM PRT.
