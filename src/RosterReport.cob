@@ -0,0 +1,233 @@
+*> ===============================================================
+      *> ROSTERREPORT.CBL  (career-services batch roster/statistics
+      *> report: reads Accounts.dat start to finish and produces a
+      *> formatted report of counts by major and a breakdown by
+      *> graduation year)
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTERREPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "Accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-ST.
+           SELECT RPT-FILE  ASSIGN TO "RosterReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+      *> Accounts.dat record layout: credentials + profile + 3 exp + 3 edu
+      *> (kept in lockstep with InCollege.cob's FD ACCT-FILE)
+       FD  ACCT-FILE.
+       01  ACCT-REC.
+           05 ACCT-USER          PIC X(20).
+           05 ACCT-PASS          PIC X(12).
+           05 ACCT-FNAME         PIC X(20).
+           05 ACCT-LNAME         PIC X(20).
+           05 ACCT-UNIV          PIC X(40).
+           05 ACCT-MAJOR         PIC X(30).
+           05 ACCT-GRAD-YEAR     PIC 9(4).
+           05 ACCT-ABOUT         PIC X(200).
+           05 ACCT-EXP-COUNT     PIC 9.
+           05 ACCT-EXP OCCURS 3 TIMES.
+              10 ACCT-EXP-TITLE  PIC X(30).
+              10 ACCT-EXP-COMP   PIC X(40).
+              10 ACCT-EXP-DATES  PIC X(20).
+              10 ACCT-EXP-DESC   PIC X(100).
+           05 ACCT-EDU-COUNT     PIC 9.
+           05 ACCT-EDU OCCURS 3 TIMES.
+              10 ACCT-EDU-DEG    PIC X(30).
+              10 ACCT-EDU-SCH    PIC X(40).
+              10 ACCT-EDU-YEARS  PIC X(15).
+           05 ACCT-SKILLS OCCURS 5 TIMES PIC X.
+           05 ACCT-STATUS        PIC X.
+       FD  RPT-FILE.
+       01  RPT-REC                PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-ST           PIC XX VALUE "00".
+       01  WS-RPT-ST            PIC XX VALUE "00".
+       01  WS-TEXT               PIC X(132) VALUE SPACES.
+       01  WS-TOTAL-ACCTS        PIC 9(5) VALUE 0.
+       01  WS-ACTIVE-ACCTS       PIC 9(5) VALUE 0.
+       01  WS-INACTIVE-ACCTS     PIC 9(5) VALUE 0.
+
+       01  WS-MAJOR-TABLE.
+           05 WS-MAJOR-ENTRY OCCURS 100 TIMES INDEXED BY WS-MAJOR-IDX.
+              10 WS-MAJOR-NAME   PIC X(30) VALUE SPACES.
+              10 WS-MAJOR-COUNT  PIC 9(5)  VALUE 0.
+       01  WS-MAJOR-TOTAL        PIC 9(4) VALUE 0.
+       01  WS-MAJOR-FOUND        PIC X    VALUE "N".
+
+       01  WS-YEAR-TABLE.
+           05 WS-YEAR-ENTRY OCCURS 50 TIMES INDEXED BY WS-YEAR-IDX.
+              10 WS-YEAR-VALUE   PIC 9(4)  VALUE 0.
+              10 WS-YEAR-COUNT   PIC 9(5)  VALUE 0.
+       01  WS-YEAR-TOTAL         PIC 9(4) VALUE 0.
+       01  WS-YEAR-FOUND         PIC X    VALUE "N".
+
+       01  WS-COUNT-DISP         PIC ZZZZ9.
+       01  WS-YEAR-DISP          PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM READ-AND-TALLY-ACCTS
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+      *> ---------------------------------------------------------------
+      *> OPEN-FILES
+      *> ---------------------------------------------------------------
+       OPEN-FILES.
+           OPEN INPUT ACCT-FILE
+           IF WS-ACCT-ST = "35"
+               OPEN OUTPUT ACCT-FILE
+               CLOSE ACCT-FILE
+               OPEN INPUT ACCT-FILE
+           END-IF
+           OPEN OUTPUT RPT-FILE.
+      *> ---------------------------------------------------------------
+      *> READ-AND-TALLY-ACCTS: scan Accounts.dat, tally major/grad-year
+      *> ---------------------------------------------------------------
+       READ-AND-TALLY-ACCTS.
+           PERFORM UNTIL WS-ACCT-ST NOT = "00"
+               READ ACCT-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-ACCTS
+                       IF ACCT-STATUS = "D"
+                           ADD 1 TO WS-INACTIVE-ACCTS
+                       ELSE
+                           ADD 1 TO WS-ACTIVE-ACCTS
+                       END-IF
+                       PERFORM TALLY-MAJOR
+                       PERFORM TALLY-GRAD-YEAR
+               END-READ
+           END-PERFORM.
+      *> ---------------------------------------------------------------
+      *> TALLY-MAJOR: find-or-add ACCT-MAJOR in WS-MAJOR-TABLE
+      *> ---------------------------------------------------------------
+       TALLY-MAJOR.
+           MOVE "N" TO WS-MAJOR-FOUND
+           SET WS-MAJOR-IDX TO 1
+           PERFORM UNTIL WS-MAJOR-IDX > WS-MAJOR-TOTAL
+               IF WS-MAJOR-NAME(WS-MAJOR-IDX) = ACCT-MAJOR
+                   ADD 1 TO WS-MAJOR-COUNT(WS-MAJOR-IDX)
+                   MOVE "Y" TO WS-MAJOR-FOUND
+                   SET WS-MAJOR-IDX TO WS-MAJOR-TOTAL
+               END-IF
+               SET WS-MAJOR-IDX UP BY 1
+           END-PERFORM
+           IF WS-MAJOR-FOUND = "N" AND WS-MAJOR-TOTAL < 100
+               ADD 1 TO WS-MAJOR-TOTAL
+               SET WS-MAJOR-IDX TO WS-MAJOR-TOTAL
+               MOVE ACCT-MAJOR TO WS-MAJOR-NAME(WS-MAJOR-IDX)
+               MOVE 1 TO WS-MAJOR-COUNT(WS-MAJOR-IDX)
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> TALLY-GRAD-YEAR: find-or-add ACCT-GRAD-YEAR in WS-YEAR-TABLE
+      *> ---------------------------------------------------------------
+       TALLY-GRAD-YEAR.
+           MOVE "N" TO WS-YEAR-FOUND
+           SET WS-YEAR-IDX TO 1
+           PERFORM UNTIL WS-YEAR-IDX > WS-YEAR-TOTAL
+               IF WS-YEAR-VALUE(WS-YEAR-IDX) = ACCT-GRAD-YEAR
+                   ADD 1 TO WS-YEAR-COUNT(WS-YEAR-IDX)
+                   MOVE "Y" TO WS-YEAR-FOUND
+                   SET WS-YEAR-IDX TO WS-YEAR-TOTAL
+               END-IF
+               SET WS-YEAR-IDX UP BY 1
+           END-PERFORM
+           IF WS-YEAR-FOUND = "N" AND WS-YEAR-TOTAL < 50
+               ADD 1 TO WS-YEAR-TOTAL
+               SET WS-YEAR-IDX TO WS-YEAR-TOTAL
+               MOVE ACCT-GRAD-YEAR TO WS-YEAR-VALUE(WS-YEAR-IDX)
+               MOVE 1 TO WS-YEAR-COUNT(WS-YEAR-IDX)
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> WRITE-REPORT: format and write RosterReport.txt
+      *> ---------------------------------------------------------------
+       WRITE-REPORT.
+           MOVE "=== InCollege Roster & Statistics Report ===" TO WS-TEXT
+           PERFORM WRITE-RPT-LINE
+           MOVE SPACES TO WS-TEXT
+           MOVE WS-TOTAL-ACCTS TO WS-COUNT-DISP
+           STRING
+               "Total accounts on file: " DELIMITED BY SIZE
+               WS-COUNT-DISP DELIMITED BY SIZE
+               INTO WS-TEXT
+           END-STRING
+           PERFORM WRITE-RPT-LINE
+           MOVE SPACES TO WS-TEXT
+           MOVE WS-ACTIVE-ACCTS TO WS-COUNT-DISP
+           STRING
+               "  Active: " DELIMITED BY SIZE
+               WS-COUNT-DISP DELIMITED BY SIZE
+               INTO WS-TEXT
+           END-STRING
+           PERFORM WRITE-RPT-LINE
+           MOVE SPACES TO WS-TEXT
+           MOVE WS-INACTIVE-ACCTS TO WS-COUNT-DISP
+           STRING
+               "  Deactivated: " DELIMITED BY SIZE
+               WS-COUNT-DISP DELIMITED BY SIZE
+               INTO WS-TEXT
+           END-STRING
+           PERFORM WRITE-RPT-LINE
+           MOVE SPACES TO WS-TEXT
+           PERFORM WRITE-RPT-LINE
+           MOVE "--- Counts by Major ---" TO WS-TEXT
+           PERFORM WRITE-RPT-LINE
+           SET WS-MAJOR-IDX TO 1
+           PERFORM UNTIL WS-MAJOR-IDX > WS-MAJOR-TOTAL
+               MOVE SPACES TO WS-TEXT
+               MOVE WS-MAJOR-COUNT(WS-MAJOR-IDX) TO WS-COUNT-DISP
+               STRING
+                   WS-MAJOR-NAME(WS-MAJOR-IDX) DELIMITED BY "  "
+                   ": " DELIMITED BY SIZE
+                   WS-COUNT-DISP DELIMITED BY SIZE
+                   INTO WS-TEXT
+               END-STRING
+               PERFORM WRITE-RPT-LINE
+               SET WS-MAJOR-IDX UP BY 1
+           END-PERFORM
+           IF WS-MAJOR-TOTAL = 0
+               MOVE "  (no accounts on file)" TO WS-TEXT
+               PERFORM WRITE-RPT-LINE
+           END-IF
+           MOVE SPACES TO WS-TEXT
+           PERFORM WRITE-RPT-LINE
+           MOVE "--- Breakdown by Graduation Year ---" TO WS-TEXT
+           PERFORM WRITE-RPT-LINE
+           SET WS-YEAR-IDX TO 1
+           PERFORM UNTIL WS-YEAR-IDX > WS-YEAR-TOTAL
+               MOVE SPACES TO WS-TEXT
+               MOVE WS-YEAR-VALUE(WS-YEAR-IDX) TO WS-YEAR-DISP
+               MOVE WS-YEAR-COUNT(WS-YEAR-IDX) TO WS-COUNT-DISP
+               STRING
+                   WS-YEAR-DISP DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   WS-COUNT-DISP DELIMITED BY SIZE
+                   INTO WS-TEXT
+               END-STRING
+               PERFORM WRITE-RPT-LINE
+               SET WS-YEAR-IDX UP BY 1
+           END-PERFORM
+           IF WS-YEAR-TOTAL = 0
+               MOVE "  (no accounts on file)" TO WS-TEXT
+               PERFORM WRITE-RPT-LINE
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> WRITE-RPT-LINE: moves WS-TEXT to RPT-REC and writes it
+      *> ---------------------------------------------------------------
+       WRITE-RPT-LINE.
+           MOVE WS-TEXT TO RPT-REC
+           WRITE RPT-REC.
+      *> ---------------------------------------------------------------
+      *> CLOSE-FILES
+      *> ---------------------------------------------------------------
+       CLOSE-FILES.
+           CLOSE ACCT-FILE
+           CLOSE RPT-FILE.
