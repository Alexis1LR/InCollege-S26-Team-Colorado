@@ -0,0 +1,205 @@
+*> ===============================================================
+      *> CSVEXPORT.CBL  (career-services batch CSV export: reads
+      *> Accounts.dat start to finish and writes a comma-delimited
+      *> CSV of account profiles, quoting fields that contain commas)
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVEXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "Accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-ST.
+           SELECT CSV-FILE  ASSIGN TO "AccountsExport.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-ST.
+       DATA DIVISION.
+       FILE SECTION.
+      *> Accounts.dat record layout: credentials + profile + 3 exp + 3 edu
+      *> (kept in lockstep with InCollege.cob's FD ACCT-FILE)
+       FD  ACCT-FILE.
+       01  ACCT-REC.
+           05 ACCT-USER          PIC X(20).
+           05 ACCT-PASS          PIC X(12).
+           05 ACCT-FNAME         PIC X(20).
+           05 ACCT-LNAME         PIC X(20).
+           05 ACCT-UNIV          PIC X(40).
+           05 ACCT-MAJOR         PIC X(30).
+           05 ACCT-GRAD-YEAR     PIC 9(4).
+           05 ACCT-ABOUT         PIC X(200).
+           05 ACCT-EXP-COUNT     PIC 9.
+           05 ACCT-EXP OCCURS 3 TIMES.
+              10 ACCT-EXP-TITLE  PIC X(30).
+              10 ACCT-EXP-COMP   PIC X(40).
+              10 ACCT-EXP-DATES  PIC X(20).
+              10 ACCT-EXP-DESC   PIC X(100).
+           05 ACCT-EDU-COUNT     PIC 9.
+           05 ACCT-EDU OCCURS 3 TIMES.
+              10 ACCT-EDU-DEG    PIC X(30).
+              10 ACCT-EDU-SCH    PIC X(40).
+              10 ACCT-EDU-YEARS  PIC X(15).
+           05 ACCT-SKILLS OCCURS 5 TIMES PIC X.
+           05 ACCT-STATUS        PIC X.
+       FD  CSV-FILE.
+       01  CSV-REC                PIC X(500).
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-ST            PIC XX VALUE "00".
+       01  WS-CSV-ST             PIC XX VALUE "00".
+       01  WS-TEXT                PIC X(500) VALUE SPACES.
+       01  WS-GRAD-YEAR-TXT       PIC 9(4)   VALUE 0.
+
+      *> CSV-FIELD working fields: input raw field, output quoted field
+       01  WS-CSV-IN              PIC X(200) VALUE SPACES.
+       01  WS-CSV-OUT             PIC X(210) VALUE SPACES.
+       01  WS-CSV-NEEDS-QUOTES    PIC X      VALUE "N".
+       01  WS-CSV-LEN             PIC 9(4)   VALUE 0.
+       01  WS-CSV-POS             PIC 9(4)   VALUE 0.
+       01  WS-CSV-OUT-POS         PIC 9(4)   VALUE 0.
+       01  WS-CSV-OUT-LEN         PIC 9(4)   VALUE 0.
+       01  WS-CSV-CH              PIC X      VALUE SPACE.
+       01  WS-ROW-POS             PIC 9(4)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADER
+           PERFORM EXPORT-ACCTS
+           PERFORM CLOSE-FILES
+           STOP RUN.
+      *> ---------------------------------------------------------------
+      *> OPEN-FILES
+      *> ---------------------------------------------------------------
+       OPEN-FILES.
+           OPEN INPUT ACCT-FILE
+           IF WS-ACCT-ST = "35"
+               OPEN OUTPUT ACCT-FILE
+               CLOSE ACCT-FILE
+               OPEN INPUT ACCT-FILE
+           END-IF
+           OPEN OUTPUT CSV-FILE.
+      *> ---------------------------------------------------------------
+      *> WRITE-HEADER: CSV column header row
+      *> ---------------------------------------------------------------
+       WRITE-HEADER.
+           MOVE
+         "Username,FirstName,LastName,University,Major,GradYear,Status"
+               TO WS-TEXT
+           PERFORM WRITE-CSV-LINE.
+      *> ---------------------------------------------------------------
+      *> EXPORT-ACCTS: reads Accounts.dat, writes one CSV row per record
+      *> ---------------------------------------------------------------
+       EXPORT-ACCTS.
+           PERFORM UNTIL WS-ACCT-ST NOT = "00"
+               READ ACCT-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM WRITE-CSV-ROW
+               END-READ
+           END-PERFORM.
+      *> ---------------------------------------------------------------
+      *> WRITE-CSV-ROW: builds and writes one account's CSV row
+      *> ---------------------------------------------------------------
+       WRITE-CSV-ROW.
+           MOVE SPACES TO WS-TEXT
+           MOVE 1 TO WS-ROW-POS
+           MOVE ACCT-USER TO WS-CSV-IN
+           PERFORM CSV-FIELD
+           PERFORM APPEND-CSV-FIELD
+           PERFORM APPEND-CSV-COMMA
+           MOVE ACCT-FNAME TO WS-CSV-IN
+           PERFORM CSV-FIELD
+           PERFORM APPEND-CSV-FIELD
+           PERFORM APPEND-CSV-COMMA
+           MOVE ACCT-LNAME TO WS-CSV-IN
+           PERFORM CSV-FIELD
+           PERFORM APPEND-CSV-FIELD
+           PERFORM APPEND-CSV-COMMA
+           MOVE ACCT-UNIV TO WS-CSV-IN
+           PERFORM CSV-FIELD
+           PERFORM APPEND-CSV-FIELD
+           PERFORM APPEND-CSV-COMMA
+           MOVE ACCT-MAJOR TO WS-CSV-IN
+           PERFORM CSV-FIELD
+           PERFORM APPEND-CSV-FIELD
+           PERFORM APPEND-CSV-COMMA
+           MOVE ACCT-GRAD-YEAR TO WS-GRAD-YEAR-TXT
+           MOVE WS-GRAD-YEAR-TXT TO WS-TEXT(WS-ROW-POS:4)
+           ADD 4 TO WS-ROW-POS
+           PERFORM APPEND-CSV-COMMA
+           MOVE ACCT-STATUS TO WS-TEXT(WS-ROW-POS:1)
+           ADD 1 TO WS-ROW-POS
+           PERFORM WRITE-CSV-LINE.
+      *> ---------------------------------------------------------------
+      *> APPEND-CSV-FIELD: appends WS-CSV-OUT(1:WS-CSV-OUT-LEN) to
+      *> WS-TEXT at WS-ROW-POS, using the explicit length CSV-FIELD
+      *> computed rather than a delimiter/TRIM search, so a field
+      *> containing internal runs of spaces is never truncated.
+      *> ---------------------------------------------------------------
+       APPEND-CSV-FIELD.
+           IF WS-CSV-OUT-LEN > 0
+               MOVE WS-CSV-OUT(1:WS-CSV-OUT-LEN)
+                 TO WS-TEXT(WS-ROW-POS:WS-CSV-OUT-LEN)
+               ADD WS-CSV-OUT-LEN TO WS-ROW-POS
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> APPEND-CSV-COMMA: appends a single "," to WS-TEXT at WS-ROW-POS
+      *> ---------------------------------------------------------------
+       APPEND-CSV-COMMA.
+           MOVE "," TO WS-TEXT(WS-ROW-POS:1)
+           ADD 1 TO WS-ROW-POS.
+      *> ---------------------------------------------------------------
+      *> CSV-FIELD: quotes WS-CSV-IN into WS-CSV-OUT if it contains a
+      *> comma or a double-quote (doubling any embedded quotes), per
+      *> standard CSV escaping rules.
+      *> ---------------------------------------------------------------
+       CSV-FIELD.
+           MOVE "N" TO WS-CSV-NEEDS-QUOTES
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-IN TRAILING))
+             TO WS-CSV-LEN
+           PERFORM VARYING WS-CSV-POS FROM 1 BY 1
+                   UNTIL WS-CSV-POS > WS-CSV-LEN
+               MOVE WS-CSV-IN(WS-CSV-POS:1) TO WS-CSV-CH
+               IF WS-CSV-CH = "," OR WS-CSV-CH = '"'
+                   MOVE "Y" TO WS-CSV-NEEDS-QUOTES
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-CSV-OUT
+           IF WS-CSV-NEEDS-QUOTES = "N"
+               IF WS-CSV-LEN > 0
+                   MOVE WS-CSV-IN(1:WS-CSV-LEN) TO WS-CSV-OUT(1:WS-CSV-LEN)
+               END-IF
+               MOVE WS-CSV-LEN TO WS-CSV-OUT-LEN
+           ELSE
+               MOVE 1 TO WS-CSV-OUT-POS
+               MOVE '"' TO WS-CSV-OUT(WS-CSV-OUT-POS:1)
+               ADD 1 TO WS-CSV-OUT-POS
+               PERFORM VARYING WS-CSV-POS FROM 1 BY 1
+                       UNTIL WS-CSV-POS > WS-CSV-LEN
+                   MOVE WS-CSV-IN(WS-CSV-POS:1) TO WS-CSV-CH
+                   IF WS-CSV-CH = '"'
+                       MOVE '"' TO WS-CSV-OUT(WS-CSV-OUT-POS:1)
+                       ADD 1 TO WS-CSV-OUT-POS
+                       MOVE '"' TO WS-CSV-OUT(WS-CSV-OUT-POS:1)
+                       ADD 1 TO WS-CSV-OUT-POS
+                   ELSE
+                       MOVE WS-CSV-CH TO WS-CSV-OUT(WS-CSV-OUT-POS:1)
+                       ADD 1 TO WS-CSV-OUT-POS
+                   END-IF
+               END-PERFORM
+               MOVE '"' TO WS-CSV-OUT(WS-CSV-OUT-POS:1)
+               MOVE WS-CSV-OUT-POS TO WS-CSV-OUT-LEN
+           END-IF.
+      *> ---------------------------------------------------------------
+      *> WRITE-CSV-LINE: moves WS-TEXT to CSV-REC and writes it
+      *> ---------------------------------------------------------------
+       WRITE-CSV-LINE.
+           MOVE WS-TEXT TO CSV-REC
+           WRITE CSV-REC.
+      *> ---------------------------------------------------------------
+      *> CLOSE-FILES
+      *> ---------------------------------------------------------------
+       CLOSE-FILES.
+           CLOSE ACCT-FILE
+           CLOSE CSV-FILE.
